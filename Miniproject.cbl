@@ -2,14 +2,32 @@ identification division.
 program-id. Miniproject.
 
 environment division.
+configuration section.
+
 input-output section.
 file-control.
                 select vaccination-file
                     assign to
             "C:\Users\Desktop\COBOL\vaccination.txt"
+                    organization is indexed
+                    access mode is dynamic
+                    record key is employee-id
+                    file status is vaccination-file-status.
+
+                select vaccination-audit-file
+                    assign to
+            "C:\Users\Desktop\COBOL\vaccination-audit.txt"
                     organization is line sequential.
 
-configuration section.
+                select hr-feed-file
+                    assign to
+            "C:\Users\Desktop\COBOL\hr-feed.txt"
+                    organization is line sequential.
+
+                select vaccination-export-file
+                    assign to
+            "C:\Users\Desktop\COBOL\vaccination-export.csv"
+                    organization is line sequential.
 
 data division.
 file section.
@@ -21,6 +39,30 @@ file section.
     05 vaccine-status pic x(5).
     05 date-first-dose pic 99x99x9999xxxxx.
     05 date-second-dose pic 99x99x9999xxxxx.
+    05 date-third-dose pic 99x99x9999xxxxx.
+
+        FD vaccination-audit-file
+        label records are standard.
+01 audit-record.
+    05 audit-employee-id pic 9(3).
+    05 audit-field-changed pic x(20).
+    05 audit-old-value pic x(30).
+    05 audit-new-value pic x(30).
+    05 audit-operation-type pic x(6).
+    05 audit-timestamp pic x(21).
+
+*> HR new-hire extract: one fixed-format line per new hire,
+*> employee ID and name only - status and dose dates are set
+*> by the import itself
+        FD hr-feed-file
+        label records are standard.
+01 hr-feed-record.
+    05 hr-employee-id pic 9(3).
+    05 hr-name-of-employee pic x(20).
+
+        FD vaccination-export-file
+        label records are standard.
+01 csv-record pic x(100).
 
 working-storage section.
 01 ws-vaccination-file.
@@ -29,6 +71,7 @@ working-storage section.
     05 quest-3 pic x(5).
     05 quest-4 pic 99x99x9999xxxxx.
     05 quest-5 pic 99x99x9999xxxxx.
+    05 quest-6 pic 99x99x9999xxxxx.
 
 01 operation pic x.
 01 yes-no pic x.
@@ -36,8 +79,24 @@ working-storage section.
 01 end-of-file pic x value "N".
 01 employee-id-record pic 999999999999xxxxxxxx.
 01 field-to-update pic 9.
+01 vaccination-file-status pic xx.
+
+*> Staging fields for the audit-trail record
+01 audit-field-changed-ws pic x(20).
+01 audit-old-value-ws pic x(30).
+01 audit-new-value-ws pic x(30).
+01 audit-operation-type-ws pic x(6).
+
+*> CSV export support
+01 csv-employee-id-display pic 999.
 
-*  	To display record
+*> Search-by-name/status support
+01 search-key-choice pic 9.
+01 search-name-input pic x(20).
+01 search-status-input pic x(5).
+01 search-found-flag pic x value "N".
+
+*> To display record
 01 to-display-employee.
     05 Prompt-1 pic x(6) value "Name: ".
     05 Display-employee-name pic x(30).
@@ -51,9 +110,40 @@ working-storage section.
     05 Prompt-4 pic x(18) value "Second dose date: ".
     05 Display-second-dose pic 99x99x9999xxxxx.
 
+    05 Prompt-5 pic x(18) value "Third dose date : ".
+    05 Display-third-dose pic 99x99x9999xxxxx.
+
 01 screen-lines pic 99.
 01 A-Dummy pic x.
 
+*> Counters for the vaccine-status summary report
+01 summary-counters.
+    05 summary-complete-count pic 9(5) value zero.
+    05 summary-not-complete-count pic 9(5) value zero.
+    05 summary-total-count pic 9(5) value zero.
+01 summary-percent pic 999v99.
+01 summary-percent-display pic zz9.99.
+
+*> Fields for the second-dose overdue reminder report
+01 recommended-second-dose-interval pic 9(3) value 28.
+01 current-date-info pic x(21).
+01 date-work-fields.
+    05 dw-day pic 99.
+    05 dw-month pic 99.
+    05 dw-year pic 9999.
+    05 dw-yyyymmdd pic 9(8).
+    05 dw-today-yyyymmdd pic 9(8).
+    05 dw-first-dose-days pic s9(9).
+    05 dw-today-days pic s9(9).
+    05 dw-elapsed-days pic s9(9) value zero.
+01 dw-elapsed-days-display pic zzzz9.
+01 dw-test-date-result pic s9(4).
+
+*> Fields for insert-time validation (employee-id uniqueness and
+*> dose-date calendar checks)
+01 dup-check-id pic 9(3).
+01 date-valid-flag pic x.
+
 procedure division.
     perform operation-selection.
     if operation = "I"
@@ -65,7 +155,7 @@ procedure division.
         if operation = "S"
                 open input vaccination-file
                 perform accept-search-input
-                perform search-perform until end-of-file = "Y"
+                perform search-perform
                 perform closing-procedure
         else
             if operation = "U"
@@ -104,13 +194,31 @@ procedure division.
                             end-of-file = "Y"
                         perform closing-procedure
                         else
+                        if operation = "T"
+                            perform vaccine-status-summary
+                        else
+                        if operation = "O"
+                            perform overdue-second-dose-report
+                        else
+                        if operation = "B"
+                            perform opening-procedure
+                            perform bulk-import-new-hires
+                            perform closing-procedure
+                        else
+                        if operation = "E"
+                            perform export-vaccination-csv
+                        else
                         display "Wrong input. Please try again"
+                        end-if
+                        end-if
+                        end-if
+                        end-if
                         end-if.
 
     goback.
 
     opening-procedure.
-    open extend vaccination-file.
+    open i-o vaccination-file.
 
     operation-selection.
     display "WELCOME TO FAMILY CO. Ltd."
@@ -119,6 +227,10 @@ procedure division.
     display "Update employee vaccination information - U".
     display "Delete employee record - D".
     display "Full employee report - R".
+    display "Vaccine status summary report - T".
+    display "Second dose overdue reminder report - O".
+    display "Bulk import new hires from HR feed file - B".
+    display "Export vaccination data to CSV - E".
     display " ".
     display "Which operation would you like to choose? :".
     accept operation.
@@ -148,17 +260,100 @@ get-fields.
     display
             "When did you get the second dose of vaccine xx/xx/xxxx ?".
     accept date-second-dose.
+    display
+        "When did you get the third (booster) dose of vaccine xx/xx/xxxx ?".
+    display "Leave blank if not yet received.".
+    accept date-third-dose.
     perform validate-fields.
 
     validate-fields.
     move "Y" to entry-ok.
     if name-of-employee = space
         display "NAME MUST BE ENTERED"
-        move "N" to entry-ok.
+        move "N" to entry-ok
+    end-if.
+    if entry-ok = "Y"
+        perform check-employee-id-unique
+    end-if.
+    if entry-ok = "Y" and date-first-dose not = spaces
+        perform check-first-dose-date
+    end-if.
+    if entry-ok = "Y" and date-second-dose not = spaces
+        perform check-second-dose-date
+    end-if.
+
+*> an existing employee-id must not already be on file
+check-employee-id-unique.
+    move employee-id to dup-check-id.
+    read vaccination-file
+        key is employee-id
+        invalid key
+            continue
+        not invalid key
+            display "EMPLOYEE ID ALREADY EXISTS"
+            move "N" to entry-ok
+    end-read.
+    move dup-check-id to employee-id.
+
+*> dd/mm/yyyy must be a real calendar date, not just digits
+check-first-dose-date.
+    move "Y" to date-valid-flag.
+    if date-first-dose(1:2) is not numeric
+        or date-first-dose(4:2) is not numeric
+        or date-first-dose(7:4) is not numeric
+            move "N" to date-valid-flag
+    else
+        move date-first-dose(1:2) to dw-day
+        move date-first-dose(4:2) to dw-month
+        move date-first-dose(7:4) to dw-year
+        compute dw-yyyymmdd =
+            dw-year * 10000 + dw-month * 100 + dw-day
+        compute dw-test-date-result =
+            function test-date-yyyymmdd(dw-yyyymmdd)
+        if dw-test-date-result not = 0
+            move "N" to date-valid-flag
+        end-if
+    end-if.
+    if date-valid-flag = "N"
+        display "FIRST DOSE DATE IS NOT A VALID DD/MM/YYYY DATE"
+        move "N" to entry-ok
+    end-if.
+
+check-second-dose-date.
+    move "Y" to date-valid-flag.
+    if date-second-dose(1:2) is not numeric
+        or date-second-dose(4:2) is not numeric
+        or date-second-dose(7:4) is not numeric
+            move "N" to date-valid-flag
+    else
+        move date-second-dose(1:2) to dw-day
+        move date-second-dose(4:2) to dw-month
+        move date-second-dose(7:4) to dw-year
+        compute dw-yyyymmdd =
+            dw-year * 10000 + dw-month * 100 + dw-day
+        compute dw-test-date-result =
+            function test-date-yyyymmdd(dw-yyyymmdd)
+        if dw-test-date-result not = 0
+            move "N" to date-valid-flag
+        end-if
+    end-if.
+    if date-valid-flag = "N"
+        display "SECOND DOSE DATE IS NOT A VALID DD/MM/YYYY DATE"
+        move "N" to entry-ok
+    end-if.
 
     add-this-record.
 
-    write vaccine-record.
+    write vaccine-record
+        invalid key
+            display "Could not add record - employee ID already on file."
+        not invalid key
+            move "NEW RECORD" to audit-field-changed-ws
+            move spaces to audit-old-value-ws
+            move name-of-employee to audit-new-value-ws
+            move "ADD" to audit-operation-type-ws
+            perform write-audit-record
+    end-write.
 
 go-again.
     display "Go again?".
@@ -175,105 +370,128 @@ update-records.
     display "2. Employee vaccination status (C or NC)"
     display "3. Date of 1st dose"
     display "4. Date of 2nd dose"
+    display "5. Date of 3rd (booster) dose"
     display " "
     display "Which column would you like to update?"
     accept field-to-update.
     display " "
-    if field-to-update = 1
-        display "Enter the employee name you want to update:"
-        accept quest-2
-        else
-        if field-to-update = 2
-                display
-                    "Enter the employee ID you want to update:"
-                accept quest-1
-        else
-            if field-to-update = 3
-                display
-                "Enter employee 1st dose date that you want to update:"
-                    accept quest-4
-                else
-                    if field-to-update = 4
-                        display
-                "Enter employee 2nd dose date that you want to update:"
-                        accept quest-5.
-    move "N" to end-of-file.
-    perform perform-update until end-of-file = "Y".
-    if employee-id IS <= 000 OR employee-id IS > 999
+    display "Enter the employee ID you want to update:"
+    accept quest-1.
+    move quest-1 to employee-id.
+    read vaccination-file
+        key is employee-id
+        invalid key
             display "Wrong input. Please rerun again."
-    else
-        display "Vaccination status of has been updated".
+        not invalid key
+            perform perform-update
+    end-read.
     perform go-again.
 
+*> every field-to-update path is a direct lookup on the employee-id
+*> key (done above), not a scan of the whole file
 perform-update.
-    read vaccination-file next record
-        at end
-                move "Y" to end-of-file.
-    if field-to-update IS = 1
-        if quest-2 = name-of-employee
-                display "Update it to?"
-            accept quest-2
-                move quest-2 to name-of-employee
-                rewrite vaccine-record
+    if field-to-update = 1
+        move name-of-employee to audit-old-value-ws
+        display "Update it to?"
+        accept quest-2
+        move quest-2 to name-of-employee
+        rewrite vaccine-record
+            invalid key
+                display "Error: could not update record."
+            not invalid key
+                move "NAME-OF-EMPLOYEE" to audit-field-changed-ws
+                move name-of-employee to audit-new-value-ws
+                move "UPDATE" to audit-operation-type-ws
+                perform write-audit-record
                 display " "
                 display "Updated Record"
                 display employee-id, name-of-employee,
-                vaccine-status,
+                    vaccine-status,
                     date-first-dose, date-second-dose
-        end-if.
-    if field-to-update IS = 2
-        if quest-1 = employee-id
-            if vaccine-status = "NC   "
-                    move "C" to vaccine-status
-                    if employee-id IS <= 000 OR employee-id IS > 999
-                        display "Wrong input. Wrong input"
-                    else
-                        rewrite vaccine-record
-                        display " "
-                        display "Updated Record"
-                        display employee-id, name-of-employee,
-                            vaccine-status,
-                            date-first-dose, date-second-dose
-                    end-if
-                else
-                    move "NC" to vaccine-status
-                    if employee-id IS <= 000 OR employee-id IS > 999
-                        display "Wrong input. "
-                    else
-                        rewrite vaccine-record
-                        display " "
-                        display "Updated Record"
-                        display employee-id, name-of-employee,
-                            vaccine-status,
-                            date-first-dose, date-second-dose
-                    end-if
-                end-if
-        end-if.
-    if field-to-update IS = 3
-        if quest-4 = date-first-dose
-                display "Update it to?"
-                accept quest-4
-                move quest-4 to date-first-dose
-                rewrite vaccine-record
+        end-rewrite
+    end-if.
+    if field-to-update = 2
+        move vaccine-status to audit-old-value-ws
+        if vaccine-status = "NC   "
+            move "C" to vaccine-status
+        else
+            move "NC   " to vaccine-status
+        end-if
+        rewrite vaccine-record
+            invalid key
+                display "Error: could not update record."
+            not invalid key
+                move "VACCINE-STATUS" to audit-field-changed-ws
+                move vaccine-status to audit-new-value-ws
+                move "UPDATE" to audit-operation-type-ws
+                perform write-audit-record
                 display " "
                 display "Updated Record"
                 display employee-id, name-of-employee,
                     vaccine-status,
                     date-first-dose, date-second-dose
-
-        end-if.
-    if field-to-update IS = 4
-        if quest-5 = date-second-dose
-                display "Update it to?"
-                accept quest-5
-                move quest-5 to date-second-dose
+        end-rewrite
+    end-if.
+    if field-to-update = 3
+        move date-first-dose to audit-old-value-ws
+        display "Update it to?"
+        accept quest-4
+        move quest-4 to date-first-dose
+        rewrite vaccine-record
+            invalid key
+                display "Error: could not update record."
+            not invalid key
+                move "DATE-FIRST-DOSE" to audit-field-changed-ws
+                move date-first-dose to audit-new-value-ws
+                move "UPDATE" to audit-operation-type-ws
+                perform write-audit-record
                 display " "
-                rewrite vaccine-record
                 display "Updated Record"
                 display employee-id, name-of-employee,
                     vaccine-status,
                     date-first-dose, date-second-dose
-        end-if
+        end-rewrite
+    end-if.
+    if field-to-update = 4
+        move date-second-dose to audit-old-value-ws
+        display "Update it to?"
+        accept quest-5
+        move quest-5 to date-second-dose
+        rewrite vaccine-record
+            invalid key
+                display "Error: could not update record."
+            not invalid key
+                move "DATE-SECOND-DOSE" to audit-field-changed-ws
+                move date-second-dose to audit-new-value-ws
+                move "UPDATE" to audit-operation-type-ws
+                perform write-audit-record
+                display " "
+                display "Updated Record"
+                display employee-id, name-of-employee,
+                    vaccine-status,
+                    date-first-dose, date-second-dose
+        end-rewrite
+    end-if.
+    if field-to-update = 5
+        move date-third-dose to audit-old-value-ws
+        display "Update it to?"
+        accept quest-6
+        move quest-6 to date-third-dose
+        rewrite vaccine-record
+            invalid key
+                display "Error: could not update record."
+            not invalid key
+                move "DATE-THIRD-DOSE" to audit-field-changed-ws
+                move date-third-dose to audit-new-value-ws
+                move "UPDATE" to audit-operation-type-ws
+                perform write-audit-record
+                display " "
+                display "Updated Record"
+                display employee-id, name-of-employee,
+                    vaccine-status,
+                    date-first-dose, date-second-dose,
+                    date-third-dose
+        end-rewrite
     end-if.
 
 delete-records.
@@ -281,22 +499,115 @@ delete-records.
     display
             "Type in the employee ID to delete its vaccination status:"
     accept quest-1.
-    move "N" to end-of-file.
-    perform perform-delete until end-of-file = "Y".
-    if employee-id IS NOT = quest-1
-        display "Data for " quest-1 " has been deleted"
-    else
-        display "Wrong input. Please rerun again.".
+    move quest-1 to employee-id.
+    read vaccination-file
+        key is employee-id
+        invalid key
+            display "Wrong input. Please rerun again."
+        not invalid key
+            move name-of-employee to audit-old-value-ws
+            delete vaccination-file record
+                invalid key
+                    display "Error: could not delete record."
+                not invalid key
+                    move "ALL FIELDS" to audit-field-changed-ws
+                    move spaces to audit-new-value-ws
+                    move "DELETE" to audit-operation-type-ws
+                    perform write-audit-record
+                    display "Data for " quest-1 " has been deleted"
+            end-delete
+    end-read.
     perform go-again.
 
-perform-delete.
-    read vaccination-file next record
+*> read every line of the HR new-hire extract and add a
+*> vaccine-record for each one, same validation as a single "I" entry
+bulk-import-new-hires.
+    display " ".
+    display "Importing new hires from HR feed file...".
+    open input hr-feed-file.
+    move "N" to end-of-file.
+    perform read-hr-feed-record.
+    perform import-hire-record until end-of-file = "Y".
+    close hr-feed-file.
+    display "HR feed import complete.".
+
+read-hr-feed-record.
+    read hr-feed-file next record
         at end
                 move "Y" to end-of-file.
-    if employee-id = quest-1
-        move spaces to vaccine-record
-        rewrite vaccine-record
-        end-if.
+
+import-hire-record.
+    move hr-employee-id to employee-id.
+    move hr-name-of-employee to name-of-employee.
+    move "NC   " to vaccine-status.
+    move spaces to date-first-dose.
+    move spaces to date-second-dose.
+    move spaces to date-third-dose.
+    perform validate-fields.
+    if entry-ok = "Y"
+        write vaccine-record
+            invalid key
+                display "Skipped employee " hr-employee-id
+                    " - duplicate employee ID"
+            not invalid key
+                move "NEW RECORD" to audit-field-changed-ws
+                move spaces to audit-old-value-ws
+                move name-of-employee to audit-new-value-ws
+                move "ADD" to audit-operation-type-ws
+                perform write-audit-record
+                display "Imported employee " hr-employee-id " "
+                    name-of-employee
+        end-write
+    else
+        display "Skipped employee " hr-employee-id
+            " - failed validation"
+    end-if.
+    perform read-hr-feed-record.
+
+*> write every non-blank record out as a CSV row for the
+*> payroll/HR upload
+export-vaccination-csv.
+    display " ".
+    display "Exporting vaccination data to CSV...".
+    open input vaccination-file.
+    open output vaccination-export-file.
+    move "N" to end-of-file.
+    perform read-record.
+    perform export-csv-record until end-of-file = "Y".
+    close vaccination-export-file.
+    perform closing-procedure.
+    display "Export complete. See vaccination-export.csv".
+
+export-csv-record.
+    if name-of-employee not = spaces
+        move employee-id to csv-employee-id-display
+        string
+            csv-employee-id-display delimited by size
+            "," delimited by size
+            function trim(name-of-employee) delimited by size
+            "," delimited by size
+            function trim(vaccine-status) delimited by size
+            "," delimited by size
+            function trim(date-first-dose) delimited by size
+            "," delimited by size
+            function trim(date-second-dose) delimited by size
+            into csv-record
+        write csv-record
+    end-if.
+    perform read-record.
+
+*> append one line to the audit log for a successful
+*> add, update, or delete
+write-audit-record.
+    move employee-id to audit-employee-id.
+    move audit-field-changed-ws to audit-field-changed.
+    move audit-old-value-ws to audit-old-value.
+    move audit-new-value-ws to audit-new-value.
+    move audit-operation-type-ws to audit-operation-type.
+    move function current-date to audit-timestamp.
+    open extend vaccination-audit-file.
+    write audit-record.
+    close vaccination-audit-file.
 
 read-record.
     read vaccination-file next record
@@ -316,21 +627,76 @@ display-record.
     display ws-vaccination-file.
 
 search-perform.
-    read vaccination-file next record
-    if employee-id = employee-id-record
-        display "Record found : "
+    if search-key-choice = 1
+        move employee-id-record to employee-id
+        read vaccination-file
+            key is employee-id
+            invalid key
+                display "Employee record not found"
+            not invalid key
+                display "Record found : "
+                    employee-id,
+                    name-of-employee, vaccine-status,
+                    date-first-dose, date-second-dose
+        end-read
+    else
+        move "N" to search-found-flag
+        move "N" to end-of-file
+        perform read-record
+        perform search-scan until end-of-file = "Y"
+        if search-found-flag = "N"
+            display "Employee record not found"
+        end-if
+    end-if.
+
+*> field/status search has to scan the file, since only
+*> employee-id is a record key
+search-scan.
+    if search-key-choice = 2
+        if name-of-employee = search-name-input
+            display "Record found : "
                 employee-id,
                 name-of-employee, vaccine-status,
                 date-first-dose, date-second-dose
+            move "Y" to search-found-flag
+        end-if
     else
-        display "Employee record not found".
+        if search-key-choice = 3
+            if vaccine-status = search-status-input
+                display "Record found : "
+                    employee-id,
+                    name-of-employee, vaccine-status,
+                    date-first-dose, date-second-dose
+                move "Y" to search-found-flag
+            end-if
+        end-if
+    end-if.
+    perform read-record.
 
     accept-search-input.
-    display
-            "Employee IC number : ".
-    accept employee-id-record.
+    display "Search by:"
+    display "1. Employee ID"
+    display "2. Employee name"
+    display "3. Vaccine status (C or NC   )"
+    accept search-key-choice.
+    if search-key-choice = 1
+        display "Employee ID : "
+        accept employee-id-record
+    else
+        if search-key-choice = 2
+            display "Employee name : "
+            accept search-name-input
+        else
+            if search-key-choice = 3
+                display "Vaccine status : "
+                accept search-status-input
+            else
+                display "Wrong input. Please try again"
+            end-if
+        end-if
+    end-if.
 
-*      	display all record
+*> display all record
 display-fields.
     if screen-lines = 15
         perform press-enter.
@@ -339,6 +705,7 @@ display-fields.
     move vaccine-status to Display-vaccine-status.
     move date-first-dose to Display-first-dose.
     move date-second-dose to Display-second-dose.
+    move date-third-dose to Display-third-dose.
     display to-display-employee.
     add 1 to screen-lines.
 
@@ -346,4 +713,80 @@ press-enter.
         display "PRESS ENTER  to continue...".
     accept A-Dummy.
     move zeroes to screen-lines.
+
+*> tally vaccine-status across the whole file and print the totals
+vaccine-status-summary.
+    move zero to summary-complete-count.
+    move zero to summary-not-complete-count.
+    move zero to summary-total-count.
+    open input vaccination-file.
+    move "N" to end-of-file.
+    perform read-record.
+    perform tally-vaccine-status until end-of-file = "Y".
+    perform closing-procedure.
+    display " ".
+    display "-------------------------------".
+    display "FAMILY CO. Ltd. Vaccine Status Summary".
+    display " ".
+    display "Complete (C)     : " summary-complete-count.
+    display "Not Complete (NC): " summary-not-complete-count.
+    display "Total employees  : " summary-total-count.
+    if summary-total-count > zero
+        compute summary-percent rounded =
+            (summary-complete-count / summary-total-count) * 100
+        move summary-percent to summary-percent-display
+        display "Completion %     : " summary-percent-display "%"
+    else
+        display "Completion %     : N/A".
+
+tally-vaccine-status.
+    add 1 to summary-total-count.
+    if vaccine-status = "C"
+        add 1 to summary-complete-count
+    else
+        if vaccine-status = "NC   "
+            add 1 to summary-not-complete-count.
+    perform read-record.
+
+*> flag employees whose second dose is overdue against the
+*> recommended interval
+overdue-second-dose-report.
+    display " ".
+    display "-------------------------------".
+    display "FAMILY CO. Ltd. Second Dose Overdue Reminder".
+    display " ".
+    open input vaccination-file.
+    move function current-date to current-date-info.
+    move current-date-info(1:8) to dw-today-yyyymmdd.
+    compute dw-today-days = function integer-of-date(dw-today-yyyymmdd).
+    move "N" to end-of-file.
+    perform read-record.
+    perform check-overdue-second-dose until end-of-file = "Y".
+    perform closing-procedure.
+
+check-overdue-second-dose.
+    if vaccine-status = "NC   "
+        and date-first-dose not = spaces
+        and date-second-dose = spaces
+            move date-first-dose(1:2) to dw-day
+            move date-first-dose(4:2) to dw-month
+            move date-first-dose(7:4) to dw-year
+            compute dw-yyyymmdd =
+                dw-year * 10000 + dw-month * 100 + dw-day
+            compute dw-first-dose-days =
+                function integer-of-date(dw-yyyymmdd)
+            compute dw-elapsed-days =
+                dw-today-days - dw-first-dose-days
+            move dw-elapsed-days to dw-elapsed-days-display
+            if dw-elapsed-days > recommended-second-dose-interval
+                display employee-id " " name-of-employee
+                    " - OVERDUE, " dw-elapsed-days-display
+                    " days since first dose"
+            else
+                display employee-id " " name-of-employee
+                    " - " dw-elapsed-days-display
+                    " days since first dose, within interval"
+            end-if
+    end-if.
+    perform read-record.
 end program Miniproject.
